@@ -12,7 +12,7 @@
        FILE-CONTROL.
            SELECT FICH-VENDER ASSIGN TO VENDEDOR
            ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
+           ACCESS IS DYNAMIC
            RECORD KEY IS R-VENDER-LEGAJO
            FILE STATUS FS-FICH-VENDER.
 
@@ -42,6 +42,9 @@
              10 R-V-I-MES         PIC 9(2).
              10 R-V-I-ANIO        PIC 9(4).
           05 R-VENDER-CIUDAD      PIC X(26).
+          05 R-VENDER-ESTADO      PIC X(1).
+             88 R-VENDER-ACTIVO        VALUE 'A'.
+             88 R-VENDER-INACTIVO      VALUE 'I'.
 
        FD FICH-VENTA RECORDING MODE IS F
                      DATA RECORD IS R-VENTA.
@@ -61,6 +64,8 @@
 
        01 FS-FICH-VENDER          PIC 99.
           88 FS-FICH-VENDER-NE    VALUE 23.
+          88 FS-FICH-VENDER-END   VALUE 10.
+          88 FS-FICH-VENDER-OK    VALUE 00.
 
        01 FS-FICH-VENTA           PIC 99.
           88 FS-FICH-VENTA-END    VALUE 10.
@@ -118,6 +123,26 @@
           05 FILLER               PIC X(14) VALUE SPACES.
           05 FILLER               PIC X VALUE '|'.
 
+       01 WS-SUBT-RANGO.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(13) VALUE
+                                  'PERIODO DEL: '.
+          05 WS-RANGO-DESDE-DIA   PIC 99.
+          05 FILLER               PIC X VALUE '/'.
+          05 WS-RANGO-DESDE-MES   PIC 99.
+          05 FILLER               PIC X VALUE '/'.
+          05 WS-RANGO-DESDE-ANIO  PIC 9(4).
+          05 FILLER               PIC X(6) VALUE SPACES.
+          05 FILLER               PIC X(4) VALUE 'AL: '.
+          05 WS-RANGO-HASTA-DIA   PIC 99.
+          05 FILLER               PIC X VALUE '/'.
+          05 WS-RANGO-HASTA-MES   PIC 99.
+          05 FILLER               PIC X VALUE '/'.
+          05 WS-RANGO-HASTA-ANIO  PIC 9(4).
+          05 FILLER               PIC X(34) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
        01 WS-HEAD-COLUMN.
           05 FILLER               PIC X VALUE '|'.
           05 FILLER               PIC X(7) VALUE SPACES.
@@ -154,21 +179,67 @@
           05 FILLER               PIC X(27) VALUE SPACES.
           05 FILLER               PIC X VALUE '|'.
 
+       77 WS-MODO-BUSQUEDA        PIC X(5).
+
        77 WS-LEGAJO-BUSCAR        PIC X(5).
 
-       77 WS-CALCULAR-TOTAL       PIC 9(9)V99.
+       77 WS-CANT-EMP-TAB         PIC 9(3) VALUE 0.
+
+       77 WS-CANT-VENTA-TAB       PIC 9(4) VALUE 0.
+
+       77 WS-IDX-EMP              PIC 9(3).
+
+       77 WS-IDX-VENTA            PIC 9(4).
+
+       77 WS-USA-RANGO-FECHAS     PIC X VALUE 'N'.
+          88 WS-HAY-RANGO-FECHAS     VALUE 'S'.
+
+       01 WS-FECHA-DESDE.
+          05 WS-DESDE-DIA            PIC 99.
+          05 WS-DESDE-MES            PIC 99.
+          05 WS-DESDE-ANIO           PIC 9(4).
+
+       01 WS-FECHA-HASTA.
+          05 WS-HASTA-DIA            PIC 99.
+          05 WS-HASTA-MES            PIC 99.
+          05 WS-HASTA-ANIO           PIC 9(4).
+
+       77 WS-FECHA-COMPARAR       PIC 9(8).
+
+       77 WS-DESDE-COMPARAR       PIC 9(8).
+
+       77 WS-HASTA-COMPARAR       PIC 9(8).
 
        77 WS-VALIDAR-FECHA        PIC X.
 
        77 WS-SVERFECH             PIC X(08) VALUE 'VERFECH'.
 
+       01 WS-TAB-EMP.
+          05 WS-TE-ENTRY OCCURS 200 TIMES.
+             10 WS-TE-LEGAJO         PIC X(5).
+             10 WS-TE-NOMBRE         PIC X(30).
+             10 WS-TE-ING-DIA        PIC 99.
+             10 WS-TE-ING-MES        PIC 99.
+             10 WS-TE-ING-ANIO       PIC 9(4).
+             10 WS-TE-NAC-DIA        PIC 99.
+             10 WS-TE-NAC-MES        PIC 99.
+             10 WS-TE-NAC-ANIO       PIC 9(4).
+             10 WS-TE-TOTAL          PIC 9(9)V99.
+
+       01 WS-TAB-VENTA.
+          05 WS-TV-ENTRY OCCURS 5000 TIMES.
+             10 WS-TV-EMP-IDX        PIC 9(3).
+             10 WS-TV-DIA            PIC 99.
+             10 WS-TV-MES            PIC 99.
+             10 WS-TV-ANIO           PIC 9(4).
+             10 WS-TV-MONTO          PIC 9(6)V99.
+
        PROCEDURE DIVISION.
        0100-MAIN-PROGRAM.
            PERFORM 0200-OPEN-FILE
-           PERFORM 0300-BUSCAR-X-LEG
-           PERFORM 0400-WRITE-HEADER
-           PERFORM 0500-WRITE-DATA UNTIL FS-FICH-VENTA-END
-           PERFORM 0600-WRITE-TOTAL
+           PERFORM 0300-BUSCAR-LEGAJOS
+           PERFORM 0400-READ-VENTAS UNTIL FS-FICH-VENTA-END
+           PERFORM 0500-WRITE-REPORTE
            PERFORM 0700-CLOSE-FILE
            PERFORM 0800-CLOSE-PROGRAM.
 
@@ -177,74 +248,179 @@
            OPEN INPUT FICH-VENTA
            OPEN OUTPUT FICH-REPORT.
 
-       0300-BUSCAR-X-LEG.
-           ACCEPT WS-LEGAJO-BUSCAR FROM SYSIN
-           MOVE WS-LEGAJO-BUSCAR TO R-VENDER
-           READ FICH-VENDER
-           IF FS-FICH-VENDER-NE THEN
-              DISPLAY "EL EMPLEADO NO EXISTE."
-              PERFORM 0700-CLOSE-FILE
-              PERFORM 0800-CLOSE-PROGRAM
+       0300-BUSCAR-LEGAJOS.
+           ACCEPT WS-MODO-BUSQUEDA FROM SYSIN
+           PERFORM 0305-ACEPTAR-RANGO-FECHAS
+           IF WS-MODO-BUSQUEDA = "ALL"
+              PERFORM 0310-CARGAR-TODOS
+           ELSE
+              MOVE WS-MODO-BUSQUEDA TO WS-LEGAJO-BUSCAR
+              PERFORM 0320-CARGAR-LISTA
            END-IF
-           IF FS-FICH-VENDER NOT = 00 OR FS-FICH-VENDER NOT = 23
-              DISPLAY "HA OCURRIDO UN ERROR EN LA LECTURA "
-                      FS-FICH-VENDER
+           IF WS-CANT-EMP-TAB = 0
+              DISPLAY "NO SE ENCONTRARON EMPLEADOS PARA EL INFORME."
               PERFORM 0700-CLOSE-FILE
               PERFORM 0800-CLOSE-PROGRAM
-           END-IF
+           END-IF.
+
+       0305-ACEPTAR-RANGO-FECHAS.
+           ACCEPT WS-USA-RANGO-FECHAS FROM SYSIN
+           IF WS-HAY-RANGO-FECHAS
+              ACCEPT WS-FECHA-DESDE FROM SYSIN
+              ACCEPT WS-FECHA-HASTA FROM SYSIN
+              COMPUTE WS-DESDE-COMPARAR =
+                 WS-DESDE-ANIO * 10000 + WS-DESDE-MES * 100
+                 + WS-DESDE-DIA
+              COMPUTE WS-HASTA-COMPARAR =
+                 WS-HASTA-ANIO * 10000 + WS-HASTA-MES * 100
+                 + WS-HASTA-DIA
+           END-IF.
+
+       0310-CARGAR-TODOS.
+           MOVE LOW-VALUES TO R-VENDER-LEGAJO
+           START FICH-VENDER KEY IS NOT LESS THAN R-VENDER-LEGAJO
+           IF FS-FICH-VENDER = 00
+              PERFORM 0315-LEER-SIG-VENDEDOR UNTIL FS-FICH-VENDER-END
+           END-IF.
+
+       0315-LEER-SIG-VENDEDOR.
+           READ FICH-VENDER NEXT RECORD
+           IF FS-FICH-VENDER = 00
+              PERFORM 0330-AGREGAR-EMPLEADO
+           END-IF.
+
+       0320-CARGAR-LISTA.
+           PERFORM UNTIL WS-LEGAJO-BUSCAR = "FIN  "
+              MOVE WS-LEGAJO-BUSCAR TO R-VENDER-LEGAJO
+              READ FICH-VENDER
+              IF FS-FICH-VENDER = 00
+                 PERFORM 0330-AGREGAR-EMPLEADO
+              ELSE
+                 DISPLAY "EL EMPLEADO NO EXISTE. LEGAJO: "
+                         WS-LEGAJO-BUSCAR
+              END-IF
+              ACCEPT WS-LEGAJO-BUSCAR FROM SYSIN
+           END-PERFORM.
+
+       0330-AGREGAR-EMPLEADO.
            CALL WS-SVERFECH USING R-VENDER-NACIMIENTO, WS-VALIDAR-FECHA
            IF WS-VALIDAR-FECHA = 'N'
               DISPLAY "FECHA NACIMIENTO INVALIDA " R-VENDER-NACIMIENTO
                       " LEGAJO: " R-VENDER-LEGAJO
-              PERFORM 0700-CLOSE-FILE
-              PERFORM 0800-CLOSE-PROGRAM
-           END-IF
-           CALL WS-SVERFECH USING R-VENDER-INGRESO, WS-VALIDAR-FECHA
-           IF WS-VALIDAR-FECHA = 'N'
-              DISPLAY "FECHA INGRESO ERRONEA " R-VENDER-INGRESO
-                      " LEGAJO: " R-VENDER-LEGAJO
-              PERFORM 0700-CLOSE-FILE
-              PERFORM 0800-CLOSE-PROGRAM
-           END-IF
-           MOVE R-VENDER-LEGAJO TO WS-EMP-LEGAJO
-           MOVE R-VENDER-NOMBRE TO WS-EMP-NOMBRE
-           MOVE R-V-I-DIA TO WS-ING-DIA
-           MOVE R-V-I-MES TO WS-ING-MES
-           MOVE R-V-I-ANIO TO WS-ING-ANIO
-           MOVE R-V-N-DIA TO WS-NAC-DIA
-           MOVE R-V-N-MES TO WS-NAC-MES
-           MOVE R-V-N-ANIO TO WS-NAC-ANIO.
-
-       0400-WRITE-HEADER.
+           ELSE
+              CALL WS-SVERFECH USING R-VENDER-INGRESO, WS-VALIDAR-FECHA
+              IF WS-VALIDAR-FECHA = 'N'
+                 DISPLAY "FECHA INGRESO ERRONEA " R-VENDER-INGRESO
+                         " LEGAJO: " R-VENDER-LEGAJO
+              ELSE
+                 IF WS-CANT-EMP-TAB >= 200
+                    DISPLAY "TABLA DE EMPLEADOS LLENA. LEGAJO "
+                            "DESCARTADO: " R-VENDER-LEGAJO
+                 ELSE
+                    ADD 1 TO WS-CANT-EMP-TAB
+                    MOVE R-VENDER-LEGAJO
+                         TO WS-TE-LEGAJO (WS-CANT-EMP-TAB)
+                    MOVE R-VENDER-NOMBRE
+                         TO WS-TE-NOMBRE (WS-CANT-EMP-TAB)
+                    MOVE R-V-I-DIA TO WS-TE-ING-DIA (WS-CANT-EMP-TAB)
+                    MOVE R-V-I-MES TO WS-TE-ING-MES (WS-CANT-EMP-TAB)
+                    MOVE R-V-I-ANIO TO WS-TE-ING-ANIO (WS-CANT-EMP-TAB)
+                    MOVE R-V-N-DIA TO WS-TE-NAC-DIA (WS-CANT-EMP-TAB)
+                    MOVE R-V-N-MES TO WS-TE-NAC-MES (WS-CANT-EMP-TAB)
+                    MOVE R-V-N-ANIO TO WS-TE-NAC-ANIO (WS-CANT-EMP-TAB)
+                    MOVE 0 TO WS-TE-TOTAL (WS-CANT-EMP-TAB)
+                 END-IF
+              END-IF
+           END-IF.
+
+       0400-READ-VENTAS.
+           READ FICH-VENTA
+           IF NOT FS-FICH-VENTA-END
+              PERFORM 0410-BUSCAR-EMP-VENTA
+           END-IF.
+
+       0410-BUSCAR-EMP-VENTA.
+           PERFORM VARYING WS-IDX-EMP FROM 1 BY 1
+              UNTIL WS-IDX-EMP > WS-CANT-EMP-TAB
+                 OR WS-TE-LEGAJO (WS-IDX-EMP) = R-VENTA-LEGAJO
+              CONTINUE
+           END-PERFORM
+           IF WS-IDX-EMP <= WS-CANT-EMP-TAB
+              IF NOT WS-HAY-RANGO-FECHAS
+                 PERFORM 0420-AGREGAR-VENTA
+              ELSE
+                 COMPUTE WS-FECHA-COMPARAR =
+                    VENTA-ANIO * 10000 + VENTA-MES * 100 + VENTA-DIA
+                 IF WS-FECHA-COMPARAR >= WS-DESDE-COMPARAR
+                    AND WS-FECHA-COMPARAR <= WS-HASTA-COMPARAR
+                    PERFORM 0420-AGREGAR-VENTA
+                 END-IF
+              END-IF
+           END-IF.
+
+       0420-AGREGAR-VENTA.
+           IF WS-CANT-VENTA-TAB >= 5000
+              DISPLAY "TABLA DE VENTAS LLENA. VENTA DESCARTADA. "
+                      "LEGAJO: " R-VENTA-LEGAJO
+           ELSE
+              ADD 1 TO WS-CANT-VENTA-TAB
+              MOVE WS-IDX-EMP TO WS-TV-EMP-IDX (WS-CANT-VENTA-TAB)
+              MOVE VENTA-DIA TO WS-TV-DIA (WS-CANT-VENTA-TAB)
+              MOVE VENTA-MES TO WS-TV-MES (WS-CANT-VENTA-TAB)
+              MOVE VENTA-ANIO TO WS-TV-ANIO (WS-CANT-VENTA-TAB)
+              MOVE R-VENTA-MONTO TO WS-TV-MONTO (WS-CANT-VENTA-TAB)
+              ADD R-VENTA-MONTO TO WS-TE-TOTAL (WS-IDX-EMP)
+           END-IF.
+
+       0500-WRITE-REPORTE.
            WRITE R-FICH-REPORT FROM WS-GUIONES
            WRITE R-FICH-REPORT FROM WS-TITULO
            WRITE R-FICH-REPORT FROM WS-GUIONES
+           PERFORM 0520-WRITE-SECCION-EMP VARYING WS-IDX-EMP FROM 1
+              BY 1 UNTIL WS-IDX-EMP > WS-CANT-EMP-TAB.
+
+       0520-WRITE-SECCION-EMP.
+           MOVE WS-TE-LEGAJO (WS-IDX-EMP) TO WS-EMP-LEGAJO
+           MOVE WS-TE-NOMBRE (WS-IDX-EMP) TO WS-EMP-NOMBRE
            WRITE R-FICH-REPORT FROM WS-SUBT-LEG
            WRITE R-FICH-REPORT FROM WS-SUBT-GUIONES
+           MOVE WS-TE-ING-DIA (WS-IDX-EMP) TO WS-ING-DIA
+           MOVE WS-TE-ING-MES (WS-IDX-EMP) TO WS-ING-MES
+           MOVE WS-TE-ING-ANIO (WS-IDX-EMP) TO WS-ING-ANIO
+           MOVE WS-TE-NAC-DIA (WS-IDX-EMP) TO WS-NAC-DIA
+           MOVE WS-TE-NAC-MES (WS-IDX-EMP) TO WS-NAC-MES
+           MOVE WS-TE-NAC-ANIO (WS-IDX-EMP) TO WS-NAC-ANIO
            WRITE R-FICH-REPORT FROM WS-SUBT-FECHAS
+           IF WS-HAY-RANGO-FECHAS
+              MOVE WS-DESDE-DIA TO WS-RANGO-DESDE-DIA
+              MOVE WS-DESDE-MES TO WS-RANGO-DESDE-MES
+              MOVE WS-DESDE-ANIO TO WS-RANGO-DESDE-ANIO
+              MOVE WS-HASTA-DIA TO WS-RANGO-HASTA-DIA
+              MOVE WS-HASTA-MES TO WS-RANGO-HASTA-MES
+              MOVE WS-HASTA-ANIO TO WS-RANGO-HASTA-ANIO
+              WRITE R-FICH-REPORT FROM WS-SUBT-RANGO
+           END-IF
            WRITE R-FICH-REPORT FROM WS-GUIONES
            WRITE R-FICH-REPORT FROM WS-GUIONES
            WRITE R-FICH-REPORT FROM WS-HEAD-COLUMN
+           WRITE R-FICH-REPORT FROM WS-GUIONES
+           PERFORM 0530-WRITE-DETALLE VARYING WS-IDX-VENTA FROM 1
+              BY 1 UNTIL WS-IDX-VENTA > WS-CANT-VENTA-TAB
+           MOVE WS-TE-TOTAL (WS-IDX-EMP) TO WS-MONTO-TOTAL
+           WRITE R-FICH-REPORT FROM WS-GUIONES
+           WRITE R-FICH-REPORT FROM WS-VENTATOTAL
            WRITE R-FICH-REPORT FROM WS-GUIONES.
 
-       0500-WRITE-DATA.
-           READ FICH-VENTA
-           IF R-VENTA-LEGAJO = WS-LEGAJO-BUSCAR THEN
-              MOVE VENTA-DIA TO WS-VENT-DIA
-              MOVE VENTA-MES TO WS-VENT-MES
-              MOVE VENTA-ANIO TO WS-VENT-ANIO
-              MOVE R-VENTA-MONTO TO WS-VENT-MONTO
+       0530-WRITE-DETALLE.
+           IF WS-TV-EMP-IDX (WS-IDX-VENTA) = WS-IDX-EMP
+              MOVE WS-TV-DIA (WS-IDX-VENTA) TO WS-VENT-DIA
+              MOVE WS-TV-MES (WS-IDX-VENTA) TO WS-VENT-MES
+              MOVE WS-TV-ANIO (WS-IDX-VENTA) TO WS-VENT-ANIO
+              MOVE WS-TV-MONTO (WS-IDX-VENTA) TO WS-VENT-MONTO
               WRITE R-FICH-REPORT FROM WS-DATA-COLUMN
               WRITE R-FICH-REPORT FROM WS-GUIONES
-              ADD R-VENTA-MONTO TO WS-CALCULAR-TOTAL
            END-IF.
 
-       0600-WRITE-TOTAL.
-           MOVE WS-CALCULAR-TOTAL TO WS-MONTO-TOTAL
-           WRITE R-FICH-REPORT FROM WS-GUIONES
-           WRITE R-FICH-REPORT FROM WS-VENTATOTAL
-           WRITE R-FICH-REPORT FROM WS-GUIONES.
-
        0700-CLOSE-FILE.
            CLOSE FICH-VENDER
            CLOSE FICH-VENTA

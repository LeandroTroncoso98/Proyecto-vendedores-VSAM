@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PVMANTEM.
+       AUTHOR. TRONCOSO LEANDRO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-EMPLEADOS ASSIGN TO EMPLEADO
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS R-EMP-LEGAJO
+           FILE STATUS IS FS-EMPLEADOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-EMPLEADOS DATA RECORD IS R-EMP.
+       01 R-EMP.
+          05 R-EMP-LEGAJO      PIC X(5).
+          05 R-EMP-NOMBRE      PIC X(30).
+          05 R-EMP-NACIMIENTO.
+             10 R-E-N-DIA         PIC 9(2).
+             10 R-E-N-MES         PIC 9(2).
+             10 R-E-N-ANIO        PIC 9(4).
+          05 R-EMP-INGRESO.
+             10 R-E-I-DIA         PIC 9(2).
+             10 R-E-I-MES         PIC 9(2).
+             10 R-E-I-ANIO        PIC 9(4).
+          05 R-EMP-CIUDAD      PIC X(26).
+          05 R-EMP-ESTADO      PIC X(1).
+             88 R-EMP-ACTIVO        VALUE 'A'.
+             88 R-EMP-INACTIVO      VALUE 'I'.
+
+       WORKING-STORAGE SECTION.
+       01 FS-EMPLEADOS            PIC 99.
+          88 FS-EMPLEADOS-OK         VALUE 00.
+          88 FS-EMPLEADOS-NOTFOUND   VALUE 23.
+
+       77 WS-SVERFECH             PIC X(08) VALUE 'VERFECH'.
+
+       77 WS-VALIDAR              PIC X.
+
+       01 WS-TRANSACCION.
+          05 WS-TRAN-OPCION          PIC X(1).
+             88 WS-TRAN-ALTA             VALUE 'A'.
+             88 WS-TRAN-MODIF             VALUE 'M'.
+             88 WS-TRAN-BAJA              VALUE 'B'.
+             88 WS-TRAN-FIN               VALUE 'F'.
+          05 WS-TRAN-LEGAJO          PIC X(5).
+          05 WS-TRAN-NOMBRE          PIC X(30).
+          05 WS-TRAN-NACIMIENTO.
+             10 WS-TRAN-NAC-DIA         PIC 99.
+             10 WS-TRAN-NAC-MES         PIC 99.
+             10 WS-TRAN-NAC-ANIO        PIC 9(4).
+          05 WS-TRAN-INGRESO.
+             10 WS-TRAN-ING-DIA         PIC 99.
+             10 WS-TRAN-ING-MES         PIC 99.
+             10 WS-TRAN-ING-ANIO        PIC 9(4).
+          05 WS-TRAN-CIUDAD          PIC X(26).
+
+       PROCEDURE DIVISION.
+       0100-MAIN-PROGRAM.
+           PERFORM 0200-OPEN-FILE
+           ACCEPT WS-TRANSACCION FROM SYSIN
+           PERFORM 0400-PROCESAR-TRANSACCION UNTIL WS-TRAN-FIN
+           PERFORM 0700-CLOSE-FILE
+           PERFORM 0800-CLOSE-PROGRAM.
+
+       0200-OPEN-FILE.
+           OPEN I-O F-EMPLEADOS.
+
+       0400-PROCESAR-TRANSACCION.
+           EVALUATE TRUE
+              WHEN WS-TRAN-ALTA
+                 PERFORM 0410-ALTA
+              WHEN WS-TRAN-MODIF
+                 PERFORM 0420-MODIFICAR
+              WHEN WS-TRAN-BAJA
+                 PERFORM 0430-BAJA
+              WHEN OTHER
+                 DISPLAY "OPCION INVALIDA: " WS-TRAN-OPCION
+           END-EVALUATE
+           ACCEPT WS-TRANSACCION FROM SYSIN.
+
+       0410-ALTA.
+           MOVE WS-TRAN-LEGAJO TO R-EMP-LEGAJO
+           READ F-EMPLEADOS
+           IF FS-EMPLEADOS-OK
+              DISPLAY "EL LEGAJO YA EXISTE: " WS-TRAN-LEGAJO
+           ELSE
+              CALL WS-SVERFECH USING WS-TRAN-NACIMIENTO, WS-VALIDAR
+              IF WS-VALIDAR = 'N'
+                 DISPLAY "FECHA NACIMIENTO INVALIDA "
+                         WS-TRAN-NACIMIENTO
+              ELSE
+                 CALL WS-SVERFECH USING WS-TRAN-INGRESO, WS-VALIDAR
+                 IF WS-VALIDAR = 'N'
+                    DISPLAY "FECHA INGRESO INVALIDA "
+                            WS-TRAN-INGRESO
+                 ELSE
+                    MOVE WS-TRAN-LEGAJO TO R-EMP-LEGAJO
+                    MOVE WS-TRAN-NOMBRE TO R-EMP-NOMBRE
+                    MOVE WS-TRAN-NACIMIENTO TO R-EMP-NACIMIENTO
+                    MOVE WS-TRAN-INGRESO TO R-EMP-INGRESO
+                    MOVE WS-TRAN-CIUDAD TO R-EMP-CIUDAD
+                    MOVE 'A' TO R-EMP-ESTADO
+                    WRITE R-EMP
+                    IF FS-EMPLEADOS-OK
+                       DISPLAY "ALTA REGISTRADA. LEGAJO: "
+                               WS-TRAN-LEGAJO
+                    ELSE
+                       DISPLAY "ERROR AL DAR DE ALTA: " FS-EMPLEADOS
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       0420-MODIFICAR.
+           MOVE WS-TRAN-LEGAJO TO R-EMP-LEGAJO
+           READ F-EMPLEADOS
+           IF FS-EMPLEADOS-NOTFOUND
+              DISPLAY "EL LEGAJO NO EXISTE: " WS-TRAN-LEGAJO
+           ELSE
+              IF WS-TRAN-NOMBRE NOT = SPACES
+                 MOVE WS-TRAN-NOMBRE TO R-EMP-NOMBRE
+              END-IF
+              IF WS-TRAN-CIUDAD NOT = SPACES
+                 MOVE WS-TRAN-CIUDAD TO R-EMP-CIUDAD
+              END-IF
+              REWRITE R-EMP
+              IF FS-EMPLEADOS-OK
+                 DISPLAY "MODIFICACION REGISTRADA. LEGAJO: "
+                         WS-TRAN-LEGAJO
+              ELSE
+                 DISPLAY "ERROR AL MODIFICAR: " FS-EMPLEADOS
+              END-IF
+           END-IF.
+
+       0430-BAJA.
+           MOVE WS-TRAN-LEGAJO TO R-EMP-LEGAJO
+           READ F-EMPLEADOS
+           IF FS-EMPLEADOS-NOTFOUND
+              DISPLAY "EL LEGAJO NO EXISTE: " WS-TRAN-LEGAJO
+           ELSE
+              MOVE 'I' TO R-EMP-ESTADO
+              REWRITE R-EMP
+              IF FS-EMPLEADOS-OK
+                 DISPLAY "BAJA REGISTRADA. LEGAJO: " WS-TRAN-LEGAJO
+              ELSE
+                 DISPLAY "ERROR AL DAR DE BAJA: " FS-EMPLEADOS
+              END-IF
+           END-IF.
+
+       0700-CLOSE-FILE.
+           CLOSE F-EMPLEADOS.
+
+       0800-CLOSE-PROGRAM.
+           STOP RUN.

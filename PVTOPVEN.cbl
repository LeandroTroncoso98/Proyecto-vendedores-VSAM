@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PVTOPVEN.
+       AUTHOR. TRONCOSO LEANDRO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-EMPLEADOS ASSIGN TO EMPLEADO
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS R-EMP-LEGAJO
+           FILE STATUS IS FS-EMPLEADOS.
+
+           SELECT F-VENTAS ASSIGN TO VENTAS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-VENTAS.
+
+           SELECT F-RANKING ASSIGN TO RANKING
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-RANKING.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-EMPLEADOS DATA RECORD IS R-EMP.
+       01 R-EMP.
+          05 R-EMP-LEGAJO      PIC X(5).
+          05 R-EMP-NOMBRE      PIC X(30).
+          05 R-EMP-NACIMIENTO.
+             10 R-E-N-DIA         PIC 9(2).
+             10 R-E-N-MES         PIC 9(2).
+             10 R-E-N-ANIO        PIC 9(4).
+          05 R-EMP-INGRESO.
+             10 R-E-I-DIA         PIC 9(2).
+             10 R-E-I-MES         PIC 9(2).
+             10 R-E-I-ANIO        PIC 9(4).
+          05 R-EMP-CIUDAD      PIC X(26).
+          05 R-EMP-ESTADO      PIC X(1).
+             88 R-EMP-ACTIVO        VALUE 'A'.
+             88 R-EMP-INACTIVO      VALUE 'I'.
+
+       FD F-VENTAS RECORDING MODE IS F
+                   DATA RECORD IS R-VENTA.
+       01 R-VENTA.
+          05 R-VENTA-LEGAJO       PIC X(5).
+          05 R-VENTA-MONTO        PIC 9(6)V99.
+          05 R-VENTA-FECHA.
+             10 VENTA-DIA         PIC 99.
+             10 VENTA-MES         PIC 99.
+             10 VENTA-ANIO        PIC 9(4).
+
+       FD F-RANKING RECORDING MODE IS F
+                    DATA RECORD IS R-RANKING.
+       01 R-RANKING               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-EMPLEADOS            PIC 99.
+          88 FS-EMPLEADOS-END        VALUE 10.
+          88 FS-EMPLEADOS-OK         VALUE 00.
+
+       01 FS-VENTAS               PIC 99.
+          88 FS-VENTAS-END           VALUE 10.
+          88 FS-VENTAS-OK            VALUE 00.
+
+       01 FS-RANKING              PIC 99.
+
+       77 WS-VALIDAR              PIC X.
+
+       01 WS-GUIONES.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(78) VALUE ALL '-'.
+          05 FILLER               PIC X VALUE SPACE.
+
+       01 WS-TITULO.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(28) VALUE  SPACES.
+          05 FILLER               PIC X(21) VALUE
+                                  'RANKING DE VENDEDORES'.
+          05 FILLER               PIC X(29) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-SUBTITULO.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(3) VALUE 'POS'.
+          05 FILLER               PIC X(8) VALUE SPACES.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(18) VALUE
+                                  'NOMBRE DE EMPLEADO'.
+          05 FILLER               PIC X(13) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(11) VALUE 'VALOR TOTAL'.
+          05 FILLER               PIC X(5) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(8) VALUE 'COMISION'.
+          05 FILLER               PIC X(4) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-DATOS.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-RANK-POS          PIC ZZ9.
+          05 FILLER               PIC X(8) VALUE SPACES.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-RANK-NOMBRE       PIC X(30).
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-RANK-TOTAL        PIC $$$$$$$9,99.
+          05 FILLER               PIC X(5) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-RANK-COMIS        PIC $$$$$$$9,99.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X VALUE '|'.
+
+       77 WS-SVERFECH          PIC X(08) VALUE 'VERFECH'.
+
+       01 WS-FECHA-ACTUAL.
+          05 WS-FEC-ANIO             PIC 9(4).
+          05 WS-FEC-MES              PIC 9(2).
+          05 WS-FEC-DIA              PIC 9(2).
+
+       77 WS-ANTIGUEDAD              PIC 9(3).
+
+       77 WS-PORC-COMIS              PIC 9V999.
+
+       77 WS-CALCULAR-TOTAL       PIC 9(7)V99.
+
+       01 WS-TAB-EMP.
+          05 WS-TE-ENTRY OCCURS 500 TIMES.
+             10 WS-TE-LEGAJO         PIC X(5).
+             10 WS-TE-NOMBRE         PIC X(30).
+             10 WS-TE-TOTAL          PIC 9(7)V99.
+             10 WS-TE-COMIS          PIC 9(7)V99.
+
+       77 WS-CANT-EMP-TAB         PIC 9(4) VALUE 0.
+
+       77 WS-IDX-1                PIC 9(4).
+
+       77 WS-IDX-2                PIC 9(4).
+
+       01 WS-SWAP-ENTRY.
+          05 WS-SWAP-LEGAJO          PIC X(5).
+          05 WS-SWAP-NOMBRE          PIC X(30).
+          05 WS-SWAP-TOTAL           PIC 9(7)V99.
+          05 WS-SWAP-COMIS           PIC 9(7)V99.
+
+       01 WS-PERIODO-BUSCAR.
+          05 WS-MES-BUSCAR           PIC 9(2).
+          05 WS-ANIO-BUSCAR          PIC 9(4).
+
+       PROCEDURE DIVISION.
+       0100-INIT-PROGRAM.
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           ACCEPT WS-PERIODO-BUSCAR FROM SYSIN
+           PERFORM 0200-OPEN-FILE
+           PERFORM 0300-WRITE-HEADER
+           PERFORM 0400-READ-FILES
+           PERFORM 0500-COMPARE-LEG UNTIL FS-EMPLEADOS-END
+                                   OR FS-VENTAS-END
+           IF NOT FS-EMPLEADOS-END
+              PERFORM 0510-AGREGAR-EMPLEADO
+           END-IF
+           PERFORM 0600-ORDENAR-RANKING
+           PERFORM 0650-WRITE-RANKING
+           PERFORM 0700-WRITE-END
+           PERFORM 0800-CLOSE-FILES
+           PERFORM 0900-CLOSE-PROGRAM.
+
+       0200-OPEN-FILE.
+           OPEN INPUT F-EMPLEADOS
+           OPEN INPUT F-VENTAS
+           OPEN OUTPUT F-RANKING.
+
+       0300-WRITE-HEADER.
+           WRITE R-RANKING FROM WS-GUIONES
+           WRITE R-RANKING FROM WS-TITULO
+           WRITE R-RANKING FROM WS-GUIONES
+           WRITE R-RANKING FROM WS-SUBTITULO
+           WRITE R-RANKING FROM WS-GUIONES.
+
+       0400-READ-FILES.
+           READ F-EMPLEADOS
+           READ F-VENTAS.
+
+       0500-COMPARE-LEG.
+           IF R-EMP-LEGAJO = R-VENTA-LEGAJO THEN
+              CALL WS-SVERFECH USING R-VENTA-FECHA, WS-VALIDAR
+              IF WS-VALIDAR = "S" THEN
+                 IF VENTA-MES = WS-MES-BUSCAR
+                    AND VENTA-ANIO = WS-ANIO-BUSCAR THEN
+                    ADD R-VENTA-MONTO TO WS-CALCULAR-TOTAL
+                 END-IF
+              END-IF
+                 READ F-VENTAS
+           ELSE
+              IF R-EMP-LEGAJO > R-VENTA-LEGAJO THEN
+                 READ F-VENTAS
+              ELSE
+                 PERFORM 0510-AGREGAR-EMPLEADO
+              END-IF
+           END-IF.
+
+       0510-AGREGAR-EMPLEADO.
+           PERFORM 0520-CALCULAR-ANTIGUEDAD
+           PERFORM 0530-CALCULAR-PORC-COMIS
+           IF WS-CANT-EMP-TAB >= 500
+              DISPLAY "TABLA DE RANKING LLENA. LEGAJO DESCARTADO: "
+                      R-EMP-LEGAJO
+           ELSE
+              ADD 1 TO WS-CANT-EMP-TAB
+              MOVE R-EMP-LEGAJO TO WS-TE-LEGAJO (WS-CANT-EMP-TAB)
+              MOVE R-EMP-NOMBRE TO WS-TE-NOMBRE (WS-CANT-EMP-TAB)
+              MOVE WS-CALCULAR-TOTAL TO WS-TE-TOTAL (WS-CANT-EMP-TAB)
+              COMPUTE WS-TE-COMIS (WS-CANT-EMP-TAB) =
+                 WS-CALCULAR-TOTAL * WS-PORC-COMIS
+           END-IF
+           READ F-EMPLEADOS
+           IF FS-EMPLEADOS NOT = 00 AND FS-EMPLEADOS NOT = 10
+              DISPLAY "ERROR EN FICHERO VSAM: " FS-EMPLEADOS
+              PERFORM 0800-CLOSE-FILES
+              PERFORM 0900-CLOSE-PROGRAM
+           END-IF
+           MOVE 0 TO WS-CALCULAR-TOTAL.
+
+       0520-CALCULAR-ANTIGUEDAD.
+           COMPUTE WS-ANTIGUEDAD = WS-FEC-ANIO - R-E-I-ANIO
+           IF WS-FEC-MES < R-E-I-MES
+              COMPUTE WS-ANTIGUEDAD = WS-ANTIGUEDAD - 1
+           END-IF.
+
+       0530-CALCULAR-PORC-COMIS.
+           IF WS-ANTIGUEDAD >= 10
+              MOVE 0,180 TO WS-PORC-COMIS
+           ELSE
+              IF WS-ANTIGUEDAD >= 5
+                 MOVE 0,130 TO WS-PORC-COMIS
+              ELSE
+                 MOVE 0,100 TO WS-PORC-COMIS
+              END-IF
+           END-IF.
+
+       0600-ORDENAR-RANKING.
+           PERFORM 0610-PASADA-ORDENAR
+              VARYING WS-IDX-1 FROM 1 BY 1
+              UNTIL WS-IDX-1 >= WS-CANT-EMP-TAB.
+
+       0610-PASADA-ORDENAR.
+           PERFORM 0620-COMPARAR-Y-SWAP
+              VARYING WS-IDX-2 FROM 1 BY 1
+              UNTIL WS-IDX-2 > WS-CANT-EMP-TAB - WS-IDX-1.
+
+       0620-COMPARAR-Y-SWAP.
+           IF WS-TE-TOTAL (WS-IDX-2) < WS-TE-TOTAL (WS-IDX-2 + 1)
+              MOVE WS-TE-ENTRY (WS-IDX-2) TO WS-SWAP-ENTRY
+              MOVE WS-TE-ENTRY (WS-IDX-2 + 1) TO WS-TE-ENTRY (WS-IDX-2)
+              MOVE WS-SWAP-ENTRY TO WS-TE-ENTRY (WS-IDX-2 + 1)
+           END-IF.
+
+       0650-WRITE-RANKING.
+           PERFORM 0660-WRITE-RANKING-FILA
+              VARYING WS-IDX-1 FROM 1 BY 1
+              UNTIL WS-IDX-1 > WS-CANT-EMP-TAB.
+
+       0660-WRITE-RANKING-FILA.
+           MOVE WS-IDX-1 TO WS-RANK-POS
+           MOVE WS-TE-NOMBRE (WS-IDX-1) TO WS-RANK-NOMBRE
+           MOVE WS-TE-TOTAL (WS-IDX-1) TO WS-RANK-TOTAL
+           MOVE WS-TE-COMIS (WS-IDX-1) TO WS-RANK-COMIS
+           WRITE R-RANKING FROM WS-DATOS.
+
+       0700-WRITE-END.
+           WRITE R-RANKING FROM WS-GUIONES.
+
+       0800-CLOSE-FILES.
+           CLOSE F-EMPLEADOS
+           CLOSE F-VENTAS
+           CLOSE F-RANKING.
+
+       0900-CLOSE-PROGRAM.
+           STOP RUN.

@@ -25,6 +25,26 @@
            ACCESS IS SEQUENTIAL
            FILE STATUS IS FS-RESUMEN.
 
+           SELECT F-RECHAZOS ASSIGN TO RECHAZOS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-RECHAZOS.
+
+           SELECT F-HUERFANAS ASSIGN TO HUERFANAS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-HUERFANAS.
+
+           SELECT F-CHECKPOINT ASSIGN TO CHECKPOINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT F-CSV ASSIGN TO CSVLIQUI
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-CSV.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -42,6 +62,9 @@
              10 R-E-I-MES         PIC 9(2).
              10 R-E-I-ANIO        PIC 9(4).
           05 R-EMP-CIUDAD      PIC X(26).
+          05 R-EMP-ESTADO      PIC X(1).
+             88 R-EMP-ACTIVO        VALUE 'A'.
+             88 R-EMP-INACTIVO      VALUE 'I'.
 
        FD F-VENTAS RECORDING MODE IS F
                    DATA RECORD IS R-VENTA.
@@ -56,6 +79,48 @@
                     DATA RECORD IS R-RESUMEN.
        01 R-RESUMEN               PIC X(80).
 
+       FD F-RECHAZOS RECORDING MODE IS F
+                     DATA RECORD IS R-RECHAZO.
+       01 R-RECHAZO.
+          05 R-RECH-LEGAJO        PIC X(5).
+          05 R-RECH-FECHA.
+             10 R-RECH-DIA           PIC 99.
+             10 R-RECH-MES           PIC 99.
+             10 R-RECH-ANIO          PIC 9(4).
+          05 R-RECH-MOTIVO        PIC X(20).
+
+       FD F-HUERFANAS RECORDING MODE IS F
+                      DATA RECORD IS R-HUERFANA.
+       01 R-HUERFANA.
+          05 R-HUERF-LEGAJO       PIC X(5).
+          05 R-HUERF-MONTO        PIC 9(6)V99.
+          05 R-HUERF-FECHA.
+             10 R-HUERF-DIA          PIC 99.
+             10 R-HUERF-MES          PIC 99.
+             10 R-HUERF-ANIO         PIC 9(4).
+          05 R-HUERF-MOTIVO       PIC X(20).
+
+       FD F-CHECKPOINT RECORDING MODE IS F
+                       DATA RECORD IS R-CHECKPOINT.
+       01 R-CHECKPOINT.
+          05 R-CKPT-LEGAJO        PIC X(5).
+          05 R-CKPT-MES           PIC 9(2).
+          05 R-CKPT-ANIO          PIC 9(4).
+          05 R-CKPT-CANT-EMP      PIC 9(4).
+          05 R-CKPT-CANT-VENT     PIC 9(4).
+          05 R-CKPT-VENTAS-LEIDAS PIC 9(6).
+          05 R-CKPT-TOTAL-PARCIAL PIC 9(7)V99.
+          05 R-CKPT-VENTAS-PARCIAL PIC 9(11).
+
+       FD F-CSV RECORDING MODE IS F
+                DATA RECORD IS R-CSV.
+       01 R-CSV.
+          05 R-CSV-LEGAJO         PIC X(5).
+          05 FILLER               PIC X VALUE ';'.
+          05 R-CSV-TOTAL          PIC ZZZZZZ9,99.
+          05 FILLER               PIC X VALUE ';'.
+          05 R-CSV-COMISION       PIC ZZZZZZ9,99.
+
        WORKING-STORAGE SECTION.
        01 FS-EMPLEADOS            PIC 99.
           88 FS-EMPLEADOS-END        VALUE 10.
@@ -67,6 +132,25 @@
 
        01 FS-RESUMEN              PIC 99.
 
+       01 FS-RECHAZOS             PIC 99.
+
+       01 FS-HUERFANAS            PIC 99.
+
+       01 FS-CHECKPOINT           PIC 99.
+          88 FS-CHECKPOINT-END       VALUE 10.
+          88 FS-CHECKPOINT-OK        VALUE 00.
+
+       01 FS-CSV                  PIC 99.
+
+       77 WS-ULTIMO-LEGAJO        PIC X(5) VALUE SPACES.
+
+       77 WS-ES-REINICIO          PIC X VALUE 'N'.
+          88 WS-HAY-REINICIO         VALUE 'S'.
+
+       77 WS-VENTAS-LEIDAS        PIC 9(6) VALUE 0.
+
+       77 WS-SKIP-COUNT           PIC 9(6) VALUE 0.
+
        77 WS-VALIDAR              PIC X.
 
        01 WS-GUIONES.
@@ -139,23 +223,93 @@
 
           77 WS-SVERFECH          PIC X(08) VALUE 'VERFECH'.
 
+       01 WS-FECHA-ACTUAL.
+          05 WS-FEC-ANIO             PIC 9(4).
+          05 WS-FEC-MES              PIC 9(2).
+          05 WS-FEC-DIA              PIC 9(2).
+
+       77 WS-ANTIGUEDAD              PIC 9(3).
+
+       77 WS-PORC-COMIS              PIC 9V999.
+
+       01 WS-PERIODO-BUSCAR.
+          05 WS-MES-BUSCAR           PIC 9(2).
+          05 WS-ANIO-BUSCAR          PIC 9(4).
+
 
        PROCEDURE DIVISION.
        0100-INIT-PROGRAM.
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           ACCEPT WS-PERIODO-BUSCAR FROM SYSIN
+           PERFORM 0110-LEER-CHECKPOINT
            PERFORM 0200-OPEN-FILE
-           PERFORM 0300-WRITE-HEADER
+           IF NOT WS-HAY-REINICIO
+              PERFORM 0300-WRITE-HEADER
+           END-IF
            PERFORM 0400-READ-FILES
            PERFORM 0500-COMPARE-LEG UNTIL FS-EMPLEADOS-END
                                    OR FS-VENTAS-END
-           PERFORM 0510-WRITE-DATA
+           IF NOT FS-EMPLEADOS-END
+              PERFORM 0510-WRITE-DATA
+           END-IF
+           PERFORM 0545-WRITE-ORPHAN UNTIL FS-VENTAS-END
            PERFORM 0600-WRITE-END
+           PERFORM 0560-LIMPIAR-CHECKPOINT
            PERFORM 0700-CLOSE-FILES
            PERFORM 0800-CLOSE-PROGRAM.
 
+       0110-LEER-CHECKPOINT.
+           OPEN INPUT F-CHECKPOINT
+           IF FS-CHECKPOINT-OK
+              READ F-CHECKPOINT
+              PERFORM UNTIL FS-CHECKPOINT-END
+                 MOVE 'S' TO WS-ES-REINICIO
+                 MOVE R-CKPT-LEGAJO TO WS-ULTIMO-LEGAJO
+                 MOVE R-CKPT-CANT-EMP TO WS-CANT-EMP
+                 MOVE R-CKPT-CANT-VENT TO WS-CANT-VENT
+                 MOVE R-CKPT-VENTAS-LEIDAS TO WS-VENTAS-LEIDAS
+                 MOVE R-CKPT-TOTAL-PARCIAL TO WS-CALCULAR-TOTAL
+                 MOVE R-CKPT-VENTAS-PARCIAL TO WS-EMP-VENTAS
+                 READ F-CHECKPOINT
+              END-PERFORM
+              CLOSE F-CHECKPOINT
+      *        F-CHECKPOINT HOLDS AT MOST ONE OUTSTANDING RESTART POINT,
+      *        FOR ONE PERIOD, AT A TIME. ESTE PROGRAMA NO SOPORTA CORRIDAS
+      *        INTERRUMPIDAS DE PERIODOS DISTINTOS EN PARALELO: SI SE
+      *        ENCUENTRA UN CHECKPOINT DE OTRO PERIODO SE LO DESCARTA Y SE
+      *        PIERDE LA POSIBILIDAD DE REANUDAR ESA CORRIDA ABANDONADA.
+      *        UNA CORRIDA INTERRUMPIDA DEBE RESTABLECERSE ANTES DE INICIAR
+      *        LA LIQUIDACION DE OTRO PERIODO.
+              IF WS-HAY-REINICIO
+                 AND (R-CKPT-MES NOT = WS-MES-BUSCAR
+                      OR R-CKPT-ANIO NOT = WS-ANIO-BUSCAR)
+                 DISPLAY "CHECKPOINT DE OTRO PERIODO. SE DESCARTA Y "
+                         "SE INICIA DESDE EL PRINCIPIO."
+                 MOVE 'N' TO WS-ES-REINICIO
+                 MOVE SPACES TO WS-ULTIMO-LEGAJO
+                 MOVE 0 TO WS-CANT-EMP
+                 MOVE 0 TO WS-CANT-VENT
+                 MOVE 0 TO WS-VENTAS-LEIDAS
+                 MOVE 0 TO WS-CALCULAR-TOTAL
+                 MOVE 0 TO WS-EMP-VENTAS
+              END-IF
+           END-IF
+           OPEN OUTPUT F-CHECKPOINT.
+
        0200-OPEN-FILE.
            OPEN INPUT F-EMPLEADOS
            OPEN INPUT F-VENTAS
-           OPEN OUTPUT F-RESUMEN.
+           IF WS-HAY-REINICIO
+              OPEN EXTEND F-RESUMEN
+              OPEN EXTEND F-RECHAZOS
+              OPEN EXTEND F-HUERFANAS
+              OPEN EXTEND F-CSV
+           ELSE
+              OPEN OUTPUT F-RESUMEN
+              OPEN OUTPUT F-RECHAZOS
+              OPEN OUTPUT F-HUERFANAS
+              OPEN OUTPUT F-CSV
+           END-IF.
 
        0300-WRITE-HEADER.
            WRITE R-RESUMEN FROM WS-GUIONES
@@ -165,45 +319,128 @@
            WRITE R-RESUMEN FROM WS-GUIONES.
 
        0400-READ-FILES.
-           READ F-EMPLEADOS
-           READ F-VENTAS.
+           IF NOT WS-HAY-REINICIO
+              READ F-EMPLEADOS
+              READ F-VENTAS
+           ELSE
+              MOVE WS-ULTIMO-LEGAJO TO R-EMP-LEGAJO
+              START F-EMPLEADOS KEY IS GREATER THAN R-EMP-LEGAJO
+              READ F-EMPLEADOS
+              MOVE 0 TO WS-SKIP-COUNT
+              READ F-VENTAS
+              PERFORM UNTIL FS-VENTAS-END
+                      OR WS-SKIP-COUNT = WS-VENTAS-LEIDAS
+                 ADD 1 TO WS-SKIP-COUNT
+                 READ F-VENTAS
+              END-PERFORM
+           END-IF.
 
        0500-COMPARE-LEG.
            IF R-EMP-LEGAJO = R-VENTA-LEGAJO THEN
               CALL WS-SVERFECH USING R-VENTA-FECHA, WS-VALIDAR
               IF WS-VALIDAR = "S" THEN
-                 ADD R-VENTA-MONTO TO WS-CALCULAR-TOTAL
-                 ADD 1 TO WS-EMP-VENTAS
-                 ADD 1 TO WS-CANT-VENT
+                 IF VENTA-MES = WS-MES-BUSCAR
+                    AND VENTA-ANIO = WS-ANIO-BUSCAR THEN
+                    ADD R-VENTA-MONTO TO WS-CALCULAR-TOTAL
+                    ADD 1 TO WS-EMP-VENTAS
+                    ADD 1 TO WS-CANT-VENT
+                 END-IF
               ELSE
                  DISPLAY "FECHA ERRONEA:" R-VENTA-FECHA
                          " LEGAJO:" R-EMP-LEGAJO
+                 MOVE R-VENTA-LEGAJO TO R-RECH-LEGAJO
+                 MOVE R-VENTA-FECHA TO R-RECH-FECHA
+                 MOVE "FECHA ERRONEA" TO R-RECH-MOTIVO
+                 WRITE R-RECHAZO
               END-IF
-                 READ F-VENTAS
+              ADD 1 TO WS-VENTAS-LEIDAS
+              PERFORM 0550-GRABAR-CHECKPOINT
+              READ F-VENTAS
            ELSE
               IF R-EMP-LEGAJO > R-VENTA-LEGAJO THEN
-                 READ F-VENTAS
+                 PERFORM 0545-WRITE-ORPHAN
               ELSE
                  PERFORM 0510-WRITE-DATA
               END-IF
            END-IF.
 
        0510-WRITE-DATA.
+           PERFORM 0520-CALCULAR-ANTIGUEDAD
+           PERFORM 0530-CALCULAR-PORC-COMIS
            COMPUTE
-            WS-CALCULAR-COMIS = WS-CALCULAR-TOTAL * 0,13
+            WS-CALCULAR-COMIS = WS-CALCULAR-TOTAL * WS-PORC-COMIS
            END-COMPUTE
            ADD 1 TO WS-CANT-EMP
            MOVE R-EMP-NOMBRE TO WS-EMP-NOMBRE
            MOVE WS-CALCULAR-TOTAL TO WS-EMP-TOTAL
            MOVE WS-CALCULAR-COMIS TO WS-EMP-COMISION
            WRITE R-RESUMEN FROM WS-DATOS
+           PERFORM 0515-WRITE-CSV
+           MOVE R-EMP-LEGAJO TO WS-ULTIMO-LEGAJO
+           MOVE 0 TO WS-EMP-VENTAS
+           MOVE 0 TO WS-CALCULAR-TOTAL
+           PERFORM 0550-GRABAR-CHECKPOINT
            READ F-EMPLEADOS
-           IF FS-EMPLEADOS NOT = 00 OR FS-EMPLEADOS NOT = 10
+           IF FS-EMPLEADOS NOT = 00 AND FS-EMPLEADOS NOT = 10
               DISPLAY "ERROR EN FICHERO VSAM: " FS-EMPLEADOS
               PERFORM 0700-CLOSE-FILES
               PERFORM 0800-CLOSE-PROGRAM
-           END-IF
-           MOVE 0 TO WS-EMP-VENTAS.
+           END-IF.
+
+       0515-WRITE-CSV.
+           MOVE R-EMP-LEGAJO TO R-CSV-LEGAJO
+           MOVE WS-CALCULAR-TOTAL TO R-CSV-TOTAL
+           MOVE WS-CALCULAR-COMIS TO R-CSV-COMISION
+           WRITE R-CSV.
+
+       0520-CALCULAR-ANTIGUEDAD.
+           CALL WS-SVERFECH USING R-EMP-INGRESO, WS-VALIDAR
+           IF WS-VALIDAR = "N" THEN
+              DISPLAY "FECHA DE INGRESO INVALIDA. LEGAJO:" R-EMP-LEGAJO
+                      " SE APLICA ANTIGUEDAD 0."
+              MOVE 0 TO WS-ANTIGUEDAD
+           ELSE
+              COMPUTE WS-ANTIGUEDAD = WS-FEC-ANIO - R-E-I-ANIO
+              IF WS-FEC-MES < R-E-I-MES
+                 COMPUTE WS-ANTIGUEDAD = WS-ANTIGUEDAD - 1
+              END-IF
+           END-IF.
+
+       0530-CALCULAR-PORC-COMIS.
+           IF WS-ANTIGUEDAD >= 10
+              MOVE 0,180 TO WS-PORC-COMIS
+           ELSE
+              IF WS-ANTIGUEDAD >= 5
+                 MOVE 0,130 TO WS-PORC-COMIS
+              ELSE
+                 MOVE 0,100 TO WS-PORC-COMIS
+              END-IF
+           END-IF.
+
+       0550-GRABAR-CHECKPOINT.
+           MOVE WS-ULTIMO-LEGAJO TO R-CKPT-LEGAJO
+           MOVE WS-MES-BUSCAR TO R-CKPT-MES
+           MOVE WS-ANIO-BUSCAR TO R-CKPT-ANIO
+           MOVE WS-CANT-EMP TO R-CKPT-CANT-EMP
+           MOVE WS-CANT-VENT TO R-CKPT-CANT-VENT
+           MOVE WS-VENTAS-LEIDAS TO R-CKPT-VENTAS-LEIDAS
+           MOVE WS-CALCULAR-TOTAL TO R-CKPT-TOTAL-PARCIAL
+           MOVE WS-EMP-VENTAS TO R-CKPT-VENTAS-PARCIAL
+           WRITE R-CHECKPOINT.
+
+       0560-LIMPIAR-CHECKPOINT.
+           CLOSE F-CHECKPOINT
+           OPEN OUTPUT F-CHECKPOINT.
+
+       0545-WRITE-ORPHAN.
+           MOVE R-VENTA-LEGAJO TO R-HUERF-LEGAJO
+           MOVE R-VENTA-MONTO TO R-HUERF-MONTO
+           MOVE R-VENTA-FECHA TO R-HUERF-FECHA
+           MOVE "LEGAJO INEXISTENTE" TO R-HUERF-MOTIVO
+           WRITE R-HUERFANA
+           ADD 1 TO WS-VENTAS-LEIDAS
+           PERFORM 0550-GRABAR-CHECKPOINT
+           READ F-VENTAS.
 
        0600-WRITE-END.
            WRITE R-RESUMEN FROM WS-GUIONES
@@ -213,7 +450,11 @@
        0700-CLOSE-FILES.
            CLOSE F-EMPLEADOS
            CLOSE F-VENTAS
-           CLOSE F-RESUMEN.
+           CLOSE F-RESUMEN
+           CLOSE F-RECHAZOS
+           CLOSE F-HUERFANAS
+           CLOSE F-CHECKPOINT
+           CLOSE F-CSV.
 
        0800-CLOSE-PROGRAM.
            STOP RUN.
